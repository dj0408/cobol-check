@@ -0,0 +1,92 @@
+//ALPHAJ   JOB  (ACCTNO),'J D MERRITT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* JOB      : ALPHAJ
+//* PROGRAM  : ALPHA
+//* PURPOSE  : NIGHTLY BATCH RUN OF PROGRAM ALPHA AGAINST THE DAY'S
+//*            TRANSACTION FILE.  THE PRIOR GENERATION OF THE
+//*            TRANSACTION FILE IS BACKED UP BEFORE ALPHA RUNS, AND
+//*            THE STREAM STOPS RATHER THAN CATALOGING BAD OUTPUT IF
+//*            EITHER STEP FAILS.
+//*
+//* TO RESTART A FAILED RUN, DO NOT RESUBMIT THIS MEMBER AS-IS.
+//* ALPHA WRITES ITS OWN CHECKPOINT RECORDS TO CKPTFILE AS IT RUNS,
+//* SO A RESTART RESUBMISSION SKIPS THE BACKUP STEP (IT ONLY NEEDS
+//* TO RUN ONCE PER NIGHT) AND OVERRIDES THE ALPHA STEP TO POINT
+//* PARM AT THE CHECKPOINT TO RESUME FROM, WITH CKPTFILE AND EVERY
+//* OUTPUT DD THE FAILED RUN ALREADY CATALOGED REOPENED DISP=MOD
+//* INSTEAD OF DISP=(NEW,CATLG,DELETE):
+//*
+//*    //ALPHAJ   JOB  (ACCTNO),'J D MERRITT',CLASS=A,MSGCLASS=X,
+//*    //             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*    //ALPHA    EXEC PGM=ALPHA,PARM='RESTART=500'
+//*    //STEPLIB  DD  DSN=PROD.ALPHA.LOADLIB,DISP=SHR
+//*    //TRANFILE DD  DSN=PROD.ALPHA.TRANS(0),DISP=SHR
+//*    //CKPTFILE DD  DSN=PROD.ALPHA.CKPT(0),DISP=MOD
+//*    //AUDTFILE DD  DSN=PROD.ALPHA.AUDIT(0),DISP=MOD
+//*    //ERRFILE  DD  DSN=PROD.ALPHA.ERROR(0),DISP=MOD
+//*    //EXCPFILE DD  DSN=PROD.ALPHA.EXCEPT(0),DISP=MOD
+//*    //RECONFIL DD  DSN=PROD.ALPHA.RECON(0),DISP=MOD
+//*    //PRTFILE  DD  SYSOUT=*
+//*    //SYSOUT   DD  SYSOUT=*
+//*
+//* SUBSTITUTE THE CHECKPOINT DISPLAYED IN THE FAILED RUN'S SYSOUT
+//* (MESSAGE ALPHA0999I) FOR THE RESTART= VALUE ABOVE.
+//*
+//* MODIFICATION HISTORY
+//* ----------------------------------------------------------------
+//* DATE       INIT  DESCRIPTION
+//* ----------------------------------------------------------------
+//* 2026-08-08 JDM   ORIGINAL JOB STREAM.
+//*****************************************************************
+//*
+//* STEP 1 - BACK UP YESTERDAY'S TRANSACTION FILE (GDG GENERATION
+//*          -1) BEFORE TONIGHT'S GENERATION IS CREATED.  TRANBKUP IS
+//*          ITSELF A GDG SO THE STEP CAN ALLOCATE A NEW GENERATION
+//*          EVERY NIGHT INSTEAD OF FAILING WHEN A FLAT NAME IS
+//*          ALREADY CATALOGED FROM THE PRIOR RUN.
+//*
+//BACKUP   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//TRANIN   DD  DSN=PROD.ALPHA.TRANS(-1),DISP=SHR
+//TRANBKUP DD  DSN=PROD.ALPHA.TRANS.BACKUP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             LIKE=PROD.ALPHA.TRANS(-1)
+//SYSIN    DD  *
+  REPRO INFILE(TRANIN) OUTFILE(TRANBKUP)
+/*
+//*
+//* STEP 2 - RUN ALPHA AGAINST TONIGHT'S TRANSACTION FILE.  BYPASSED
+//*          IF THE BACKUP STEP DID NOT COMPLETE CLEANLY.  ON A FRESH
+//*          RUN CKPTFILE AND THE OTHER OUTPUT DATASETS ARE NEW
+//*          GENERATIONS; SEE THE RESTART OVERRIDE CARDS ABOVE FOR
+//*          HOW OPERATIONS RESUBMITS AFTER AN ABEND.
+//*
+//ALPHA    EXEC PGM=ALPHA,PARM='RESTART=000',
+//             COND=(0,NE,BACKUP)
+//STEPLIB  DD  DSN=PROD.ALPHA.LOADLIB,DISP=SHR
+//TRANFILE DD  DSN=PROD.ALPHA.TRANS(0),DISP=SHR
+//CKPTFILE DD  DSN=PROD.ALPHA.CKPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//AUDTFILE DD  DSN=PROD.ALPHA.AUDIT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//ERRFILE  DD  DSN=PROD.ALPHA.ERROR(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//EXCPFILE DD  DSN=PROD.ALPHA.EXCEPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//RECONFIL DD  DSN=PROD.ALPHA.RECON(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//PRTFILE  DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//* STEP 3 - NOTIFY OPERATIONS WHEN ALPHA ABENDS OR RETURNS A
+//*          NONZERO CONDITION CODE.  BYPASSED ON A CLEAN RUN.
+//*
+//NOTIFY   EXEC PGM=IEFBR14,COND=(0,EQ,ALPHA)
+//SYSPRINT DD  SYSOUT=*
