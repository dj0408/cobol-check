@@ -0,0 +1,35 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  PROG3.
+000300 AUTHOR.  J D MERRITT.
+000400 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* PROGRAM  : PROG3
+000900* PURPOSE  : SUBPROGRAM CALLED BY ALPHA (800-MAKE-CALL) AND ANY
+001000*            OTHER CALLER THAT NEEDS THE SAME THREE-FIELD
+001100*            PARAMETER RECORD.  THE PARAMETER LAYOUT IS DEFINED
+001200*            ONCE IN PROG3PARM AND COPIED INTO EVERY CALLER'S
+001300*            WORKING-STORAGE SECTION AND HERE IN THE LINKAGE
+001400*            SECTION SO THE LAYOUT CANNOT DRIFT BETWEEN THEM.
+001500*
+001600* MODIFICATION HISTORY
+001700* ---------------------------------------------------------------
+001800* DATE       INIT  DESCRIPTION
+001900* ---------------------------------------------------------------
+002000* 2026-08-08 JDM   ORIGINAL PROGRAM.
+002100*****************************************************************
+002200 ENVIRONMENT DIVISION.
+
+002300 DATA DIVISION.
+002400 LINKAGE SECTION.
+002500     COPY PROG3PARM.
+
+002700 PROCEDURE DIVISION USING PROG3-VALUE-1
+002800                          BY VALUE PROG3-VALUE-2
+002900                                   PROG3-VALUE-3.
+
+003000 0000-MAIN SECTION.
+003100     MOVE ZERO TO RETURN-CODE
+003200     GOBACK
+003300     .
