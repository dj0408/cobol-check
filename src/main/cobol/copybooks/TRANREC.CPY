@@ -0,0 +1,11 @@
+000100***************************************************************
+000200* TRANREC.CPY
+000300*
+000400* RECORD LAYOUT FOR THE ALPHA DAILY TRANSACTION FILE (TRANFILE).
+000500* ONE RECORD IS READ PER RUN AND DRIVES THE VALUE-1/VALUE-2
+000600* PROCESSING CHAIN IN PROGRAM ALPHA.
+000700*
+000800* 2026-08-08 JDM  ORIGINAL COPYBOOK.
+000900***************************************************************
+001000     05  TRAN-VALUE-1          PIC X(80).
+001100     05  TRAN-VALUE-2          PIC X(80).
