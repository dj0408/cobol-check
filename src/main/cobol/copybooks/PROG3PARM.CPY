@@ -0,0 +1,19 @@
+000100***************************************************************
+000200* PROG3PARM.CPY
+000300*
+000400* SHARED PARAMETER RECORD FOR ALL CALLERS OF PROG3.  INCLUDE
+000500* THIS MEMBER IN THE CALLER'S WORKING-STORAGE SECTION AND IN
+000600* PROG3'S LINKAGE SECTION SO EVERY CALLER USES THE SAME FIELD
+000700* LAYOUT.  CALL PROG3 AS FOLLOWS:
+000800*
+000900*     CALL 'PROG3' USING BY CONTENT PROG3-VALUE-1
+001000*                        BY VALUE   PROG3-VALUE-2
+001100*                                   PROG3-VALUE-3
+001200*
+001300* 2026-08-08 JDM  ORIGINAL COPYBOOK, PULLED OUT OF ALPHA'S
+001400*                 800-MAKE-CALL SO FUTURE CALLERS OF PROG3
+001500*                 SHARE ONE DEFINITION.
+001600***************************************************************
+001700 01  PROG3-VALUE-1                 PIC X(80).
+001800 01  PROG3-VALUE-2                 PIC X(80).
+001900 01  PROG3-VALUE-3                 PIC X(80).
