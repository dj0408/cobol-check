@@ -1,99 +1,545 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  ALPHA.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  ALPHA.
+000300 AUTHOR.  J D MERRITT.
+000400 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000500 DATE-WRITTEN.  2024-01-15.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* PROGRAM  : ALPHA
+000900* PURPOSE  : DRIVES THE VALUE-1/VALUE-2/VALUE-3 WORKING-STORAGE
+001000*            FIELDS THROUGH A CHAIN OF PARAGRAPHS AND SUBPROGRAM
+001100*            CALLS BASED ON THE DAY'S TRANSACTION RECORD.
+001200*
+001300* MODIFICATION HISTORY
+001400* ---------------------------------------------------------------
+001500* DATE       INIT  DESCRIPTION
+001600* ---------------------------------------------------------------
+001700* 2026-08-08 JDM   REPLACED THE HARDCODED VALUE-1/VALUE-2
+001800*                  LITERALS IN 000-START WITH A READ OF THE
+001900*                  DAILY TRANSACTION FILE (TRANFILE).
+002000*****************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT TRANS-FILE ASSIGN TO TRANFILE
+002500         ORGANIZATION IS SEQUENTIAL.
+002510     SELECT ERROR-FILE ASSIGN TO ERRFILE
+002520         ORGANIZATION IS SEQUENTIAL.
+002530     SELECT AUDIT-FILE ASSIGN TO AUDTFILE
+002540         ORGANIZATION IS SEQUENTIAL.
+002550     SELECT PRINT-FILE ASSIGN TO PRTFILE
+002560         ORGANIZATION IS SEQUENTIAL.
+002570     SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE
+002580         ORGANIZATION IS SEQUENTIAL.
+002590     SELECT RECON-FILE ASSIGN TO RECONFIL
+002595         ORGANIZATION IS SEQUENTIAL.
+002596     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+002597         ORGANIZATION IS SEQUENTIAL.
+
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  TRANS-FILE
+002900     RECORDING MODE IS F
+003000     LABEL RECORDS ARE STANDARD.
+003100 01  TRAN-RECORD.
+003200     COPY TRANREC.
+
+003210 FD  ERROR-FILE
+003220     RECORDING MODE IS F
+003230     LABEL RECORDS ARE STANDARD.
+003240 01  ERROR-RECORD.
+003250     05  ERROR-DATE                PIC 9(08).
+003260     05  ERROR-TIME                PIC 9(08).
+003270     05  FILLER                    PIC X(01) VALUE SPACE.
+003280     05  ERROR-PROGRAM-NAME        PIC X(80).
+003290     05  FILLER                    PIC X(01) VALUE SPACE.
+003295     05  ERROR-INPUT-VALUE         PIC X(80).
+
+003310 FD  AUDIT-FILE
+003320     RECORDING MODE IS F
+003330     LABEL RECORDS ARE STANDARD.
+003340 01  AUDIT-RECORD.
+003350     05  AUDIT-DATE                PIC 9(08).
+003360     05  AUDIT-TIME                PIC 9(08).
+003370     05  FILLER                    PIC X(01) VALUE SPACE.
+003380     05  AUDIT-FIELD-NAME          PIC X(08).
+003390     05  FILLER                    PIC X(01) VALUE SPACE.
+003392     05  AUDIT-BEFORE-VALUE        PIC X(80).
+003394     05  FILLER                    PIC X(01) VALUE SPACE.
+003396     05  AUDIT-AFTER-VALUE         PIC X(80).
+
+003397 FD  PRINT-FILE
+003398     RECORDING MODE IS F
+003399     LABEL RECORDS ARE STANDARD.
+003401 01  PRINT-RECORD.
+003402     05  PR-LABEL                  PIC X(28).
+003403     05  PR-VALUE                  PIC X(80).
+003404     05  FILLER                    PIC X(24) VALUE SPACES.
+
+003405 FD  EXCEPTION-FILE
+003406     RECORDING MODE IS F
+003407     LABEL RECORDS ARE STANDARD.
+003408 01  EXCEPTION-RECORD.
+003409     05  EXCEPTION-DATE            PIC 9(08).
+003410     05  EXCEPTION-TIME            PIC 9(08).
+003411     05  FILLER                    PIC X(01) VALUE SPACE.
+003412     05  EXCEPTION-PARAGRAPH       PIC X(12).
+003413     05  FILLER                    PIC X(01) VALUE SPACE.
+003414     05  EXCEPTION-VALUE           PIC X(80).
+
+003415 FD  RECON-FILE
+003416     RECORDING MODE IS F
+003417     LABEL RECORDS ARE STANDARD.
+003418 01  RECON-RECORD.
+003419     05  RECON-DATE                PIC 9(08).
+003420     05  FILLER                    PIC X(01) VALUE SPACE.
+003421     05  RECON-OLD-VALUE-1         PIC X(80).
+003422     05  FILLER                    PIC X(01) VALUE SPACE.
+003423     05  RECON-OLD-VALUE-2         PIC X(80).
+003424     05  FILLER                    PIC X(01) VALUE SPACE.
+003425     05  RECON-NEW-VALUE-1         PIC X(80).
+003426     05  FILLER                    PIC X(01) VALUE SPACE.
+003427     05  RECON-NEW-VALUE-2         PIC X(80).
+
+003428 FD  CHECKPOINT-FILE
+003429     RECORDING MODE IS F
+003430     LABEL RECORDS ARE STANDARD.
+003431 01  CHECKPOINT-RECORD.
+003432     05  CKPT-DATE                 PIC 9(08).
+003433     05  FILLER                    PIC X(01) VALUE SPACE.
+003434     05  CKPT-CODE                 PIC 9(03).
+003435     05  FILLER                    PIC X(01) VALUE SPACE.
+003436     05  CKPT-VALUE-1              PIC X(80).
+003437     05  FILLER                    PIC X(01) VALUE SPACE.
+003438     05  CKPT-VALUE-2              PIC X(80).
+003439     05  FILLER                    PIC X(01) VALUE SPACE.
+003440     05  CKPT-VALUE-3              PIC X(80).
+003441     05  FILLER                    PIC X(01) VALUE SPACE.
+003442     05  CKPT-TEMP                 PIC X(80).
+
+003300 WORKING-STORAGE SECTION.
+003301 77  RUN-DATE                  PIC 9(08) VALUE ZERO.
+
+003400 01  FILLER.
+003500     05  VALUE-1           PIC X(80).
+003600     05  VALUE-2           PIC X(80).
+003700     05  VALUE-3           PIC X(80).
+003800     05  TEMP              PIC X(80).
+
+003805 01  STATE-CHANGE-WORK.
+003806     05  SCW-FIELD-NAME        PIC X(08).
+003807     05  SCW-BEFORE-VALUE      PIC X(80).
+003808     05  SCW-AFTER-VALUE       PIC X(80).
+
+003809 01  SWITCH-WORK.
+003811     05  SW-OLD-VALUE-1        PIC X(80).
+003812     05  SW-OLD-VALUE-2        PIC X(80).
+
+003810 01  PROGRAM-SWITCHES.
+003820     05  ABEND-SWITCH          PIC X(01)  VALUE 'N'.
+003830         88  ABEND-SWITCH-ON              VALUE 'Y'.
+003840         88  ABEND-SWITCH-OFF             VALUE 'N'.
+003841     05  TRAN-FOUND-SWITCH     PIC X(01)  VALUE 'N'.
+003842         88  TRAN-FOUND                   VALUE 'Y'.
+003843         88  TRAN-NOT-FOUND               VALUE 'N'.
+003844     05  CKPT-EOF-SWITCH       PIC X(01)  VALUE 'N'.
+003845         88  CKPT-EOF                     VALUE 'Y'.
+003846         88  CKPT-NOT-EOF                 VALUE 'N'.
+
+003850 01  CHECKPOINT-CONTROL.
+003851     05  CHECKPOINT-CODE       PIC 9(03) VALUE ZERO.
+003852     05  RESTART-CODE          PIC 9(03) VALUE ZERO.
+003853     05  RESTART-KEYWORD       PIC X(08) VALUE SPACES.
+003854     05  RESTART-DIGITS        PIC X(03) VALUE SPACES.
+
+003855     COPY PROG3PARM.
+
+003856 01  CALL-ARG-WORK.
+003857     05  CALL-ARG-1            PIC X(80).
+003858     05  CALL-ARG-2            PIC X(80).
+003859     05  CALL-ARG-3            PIC X(80).
+
+003860 LINKAGE SECTION.
+003870 01  RESTART-PARM.
+003880     05  RESTART-PARM-LEN      PIC S9(4) COMP.
+003890     05  RESTART-PARM-TEXT     PIC X(20).
+
+003900 PROCEDURE DIVISION USING RESTART-PARM.
+
+      *****************************************************************
+      * 000-START - MAIN CONTROL SECTION.  EACH STEP IS GATED BY
+      * RESTART-CODE SO OPERATIONS CAN RESTART THE JOB PARTWAY
+      * THROUGH (PARM='RESTART=nnn') RATHER THAN FROM THE TOP, AND
+      * EACH STEP IS SKIPPED ONCE ABEND-SWITCH IS SET BY A FAILING
+      * SUBPROGRAM CALL.
+      *****************************************************************
+004000 000-START SECTION.
+004100     PERFORM 0100-INITIALIZE THRU 0100-INITIALIZE-EXIT
+004200     IF ABEND-SWITCH-OFF AND RESTART-CODE < 100
+004205         IF TRAN-NOT-FOUND
+004206             PERFORM 100-WELCOME
+004207         END-IF
+004220         MOVE 100 TO CHECKPOINT-CODE
+004225         PERFORM 9700-WRITE-CHECKPOINT
+004228             THRU 9700-WRITE-CHECKPOINT-EXIT
+004230     END-IF
+004300     IF ABEND-SWITCH-OFF AND RESTART-CODE < 200
+004305         IF TRAN-NOT-FOUND
+004306             PERFORM 200-GOODBYE
+004307         END-IF
+004320         MOVE 200 TO CHECKPOINT-CODE
+004325         PERFORM 9700-WRITE-CHECKPOINT
+004328             THRU 9700-WRITE-CHECKPOINT-EXIT
+004330     END-IF
+004400     IF ABEND-SWITCH-OFF AND RESTART-CODE < 300
+004410         PERFORM 300-CHANGE-1
+004420         MOVE 300 TO CHECKPOINT-CODE
+004425         IF RETURN-CODE NOT = ZERO
+004426             DISPLAY 'ALPHA0000E - INVALID VALUE-1 REJECTED'
+004427             SET ABEND-SWITCH-ON TO TRUE
+004428         END-IF
+004429         PERFORM 9700-WRITE-CHECKPOINT
+004431             THRU 9700-WRITE-CHECKPOINT-EXIT
+004432     END-IF
+004500     IF ABEND-SWITCH-OFF AND RESTART-CODE < 400
+004510         PERFORM 400-CHANGE-2
+004520         MOVE 400 TO CHECKPOINT-CODE
+004525         PERFORM 9700-WRITE-CHECKPOINT
+004528             THRU 9700-WRITE-CHECKPOINT-EXIT
+004530     END-IF
+004600     IF ABEND-SWITCH-OFF AND RESTART-CODE < 500
+004610         PERFORM 500-SWITCH
+004620         MOVE 500 TO CHECKPOINT-CODE
+004625         PERFORM 9700-WRITE-CHECKPOINT
+004628             THRU 9700-WRITE-CHECKPOINT-EXIT
+004630     END-IF
+004700     IF ABEND-SWITCH-OFF AND RESTART-CODE < 600
+004710         PERFORM 600-MAKE-CALL
+004720         MOVE 600 TO CHECKPOINT-CODE
+004730         IF RETURN-CODE NOT = ZERO
+004740             DISPLAY 'ALPHA0000E - PROG1 RETURNED A NONZERO CODE'
+004750             SET ABEND-SWITCH-ON TO TRUE
+004760         END-IF
+004765         PERFORM 9700-WRITE-CHECKPOINT
+004768             THRU 9700-WRITE-CHECKPOINT-EXIT
+004770     END-IF
+004780     IF ABEND-SWITCH-OFF AND RESTART-CODE < 700
+004785         PERFORM 700-MAKE-CALL
+004790         MOVE 700 TO CHECKPOINT-CODE
+004795         PERFORM 9700-WRITE-CHECKPOINT
+004796             THRU 9700-WRITE-CHECKPOINT-EXIT
+004798     END-IF
+004800     IF ABEND-SWITCH-OFF AND RESTART-CODE < 800
+004810         PERFORM 800-MAKE-CALL
+004820         MOVE 800 TO CHECKPOINT-CODE
+004830         IF RETURN-CODE NOT = ZERO
+004840             DISPLAY 'ALPHA0000E - PROG3 RETURNED A NONZERO CODE'
+004850             SET ABEND-SWITCH-ON TO TRUE
+004860         END-IF
+004865         PERFORM 9700-WRITE-CHECKPOINT
+004868             THRU 9700-WRITE-CHECKPOINT-EXIT
+004870     END-IF
+004880     PERFORM 999-END
+004890     EXIT SECTION.
+
+004900*****************************************************************
+005000* 0100-INITIALIZE - LOAD VALUE-1/VALUE-2 FROM THE DAY'S
+005100* TRANSACTION RECORD.  IF NO TRANSACTION IS PRESENT THE PROGRAM
+005200* CONTINUES WITH THE WORKING-STORAGE DEFAULTS AND LOGS A
+005300* WARNING FOR THE OPERATOR.  ON A RESTART, VALUE-1/VALUE-2/
+005310* VALUE-3/TEMP ARE INSTEAD RESTORED FROM CKPTFILE SO THE STEPS
+005320* THAT ARE SKIPPED ON THE RESTART RUN DO NOT LEAVE THE FIELDS
+005330* THEY WOULD HAVE PRODUCED SITTING AT THEIR TRANSACTION-LOAD
+005340* VALUES.
+005400*****************************************************************
+005500 0100-INITIALIZE.
+005505     ACCEPT RUN-DATE FROM DATE YYYYMMDD
+005510     IF RESTART-PARM-LEN > ZERO
+005520         UNSTRING RESTART-PARM-TEXT DELIMITED BY '='
+005530             INTO RESTART-KEYWORD RESTART-DIGITS
+005540         END-UNSTRING
+005541         IF RESTART-DIGITS IS NUMERIC
+005542             MOVE RESTART-DIGITS TO RESTART-CODE
+005543             DISPLAY 'ALPHA0100I - RESTARTING AT CHECKPOINT '
+005544                 RESTART-CODE
+005545         END-IF
+005546     END-IF
+005550     OPEN OUTPUT ERROR-FILE
+005560     OPEN OUTPUT AUDIT-FILE
+005570     OPEN OUTPUT EXCEPTION-FILE
+005575     OPEN OUTPUT RECON-FILE
+005580     IF RESTART-CODE > ZERO
+005585         PERFORM 0120-RESTORE-CHECKPOINT
+005590             THRU 0120-RESTORE-CHECKPOINT-EXIT
+005595     ELSE
+005600         OPEN OUTPUT CHECKPOINT-FILE
+005610         OPEN INPUT TRANS-FILE
+005700         READ TRANS-FILE
+005800             AT END
+005810                 SET TRAN-NOT-FOUND TO TRUE
+005900                 DISPLAY 'ALPHA0100W - TRANFILE EMPTY, DEFAULTS '
+005905                     'USED'
+006000             NOT AT END
+006010                 SET TRAN-FOUND TO TRUE
+006100                 MOVE TRAN-VALUE-1 TO VALUE-1
+006200                 MOVE TRAN-VALUE-2 TO VALUE-2
+006300         END-READ
+006400         CLOSE TRANS-FILE
+006410     END-IF
+006500     .
+006600 0100-INITIALIZE-EXIT.
+006700     EXIT.
+
+      *****************************************************************
+      * 0120-RESTORE-CHECKPOINT - REPLAYS CKPTFILE FROM A PRIOR RUN,
+      * KEEPING THE LATEST RECORD AT OR BEFORE RESTART-CODE, THEN
+      * REOPENS THE FILE FOR EXTEND SO THIS RUN'S CHECKPOINTS ARE
+      * APPENDED AFTER THE ONES ALREADY THERE.
+      *****************************************************************
+006710 0120-RESTORE-CHECKPOINT.
+006720     OPEN INPUT CHECKPOINT-FILE
+006730     SET CKPT-NOT-EOF TO TRUE
+006740     PERFORM 0130-READ-CHECKPOINT-REC
+006750         THRU 0130-READ-CHECKPOINT-REC-EXIT
+006760         UNTIL CKPT-EOF
+006770     CLOSE CHECKPOINT-FILE
+006780     OPEN EXTEND CHECKPOINT-FILE
+006790     .
+006800 0120-RESTORE-CHECKPOINT-EXIT.
+006810     EXIT.
+
+006820 0130-READ-CHECKPOINT-REC.
+006830     READ CHECKPOINT-FILE
+006840         AT END
+006850             SET CKPT-EOF TO TRUE
+006860         NOT AT END
+006870             IF CKPT-CODE <= RESTART-CODE
+006880                 SET TRAN-FOUND TO TRUE
+006890                 MOVE CKPT-VALUE-1 TO VALUE-1
+006900                 MOVE CKPT-VALUE-2 TO VALUE-2
+006910                 MOVE CKPT-VALUE-3 TO VALUE-3
+006920                 MOVE CKPT-TEMP    TO TEMP
+006930             END-IF
+006940     END-READ
+006950     .
+006960 0130-READ-CHECKPOINT-REC-EXIT.
+006970     EXIT.
+
+006800 100-WELCOME SECTION
+006900     .
+007000     MOVE "Hello" to VALUE-1
+007100     MOVE "Hi" to VALUE-2
+007200        EXIT SECTION
+007300        .
+
+007400 200-GOODBYE SECTION.
+007500* Comment for testing purposes
+007600     MOVE "Bye" to VALUE-1
+007700     MOVE "See you" to VALUE-2
+007800        EXIT SECTION
+007900    .
+
+008000 300-CHANGE-1
+008100*Comment for testing purposes
+008200 .
+008205     IF VALUE-1 NOT = "Hello" AND VALUE-1 NOT = "Bye"
+008206         PERFORM 3910-WRITE-EXCEPTION
+008207             THRU 3910-WRITE-EXCEPTION-EXIT
+008208         EXIT PARAGRAPH
+008209     END-IF
+008210     MOVE "VALUE-1" TO SCW-FIELD-NAME
+008220     MOVE VALUE-1 TO SCW-BEFORE-VALUE
+008300     EVALUATE VALUE-1
+008400     WHEN "Hello"
+008500        MOVE "Bye" TO VALUE-1
+008600     WHEN "Bye"
+008700        MOVE "Hello" TO VALUE-1
+009000     END-EVALUATE
+009010     MOVE VALUE-1 TO SCW-AFTER-VALUE
+009020     PERFORM 3900-WRITE-AUDIT-RECORD
+009030         THRU 3900-WRITE-AUDIT-RECORD-EXIT
+009040     .
+
+      *****************************************************************
+      * 3910-WRITE-EXCEPTION - LOGS AN UNEXPECTED VALUE-1 CONTENT TO
+      * EXCPFILE AND FLAGS THE RUN SO OPERATIONS CAN INVESTIGATE.
+      *****************************************************************
+009041 3910-WRITE-EXCEPTION.
+009042     ACCEPT EXCEPTION-DATE FROM DATE YYYYMMDD
+009043     ACCEPT EXCEPTION-TIME FROM TIME
+009044     MOVE "300-CHANGE-1" TO EXCEPTION-PARAGRAPH
+009045     MOVE VALUE-1 TO EXCEPTION-VALUE
+009046     WRITE EXCEPTION-RECORD
+009047     MOVE 8 TO RETURN-CODE
+009048     .
+009049 3910-WRITE-EXCEPTION-EXIT.
+009050     EXIT.
+
+009100 400-CHANGE-2
+009200    .
+009210     MOVE "VALUE-2" TO SCW-FIELD-NAME
+009220     MOVE VALUE-2 TO SCW-BEFORE-VALUE
+009300     EVALUATE VALUE-2
+009400     WHEN "Hi"
+009500        MOVE "See you" TO VALUE-2
+009600     WHEN OTHER
+009700        MOVE "Hi" TO VALUE-2
+009800     END-EVALUATE
+009810     MOVE VALUE-2 TO SCW-AFTER-VALUE
+009820     PERFORM 3900-WRITE-AUDIT-RECORD
+009830         THRU 3900-WRITE-AUDIT-RECORD-EXIT
+009900    .
+
+009910*****************************************************************
+009920* 3900-WRITE-AUDIT-RECORD - RECORDS A VALUE-1/VALUE-2 STATE
+009930* TRANSITION TO AUDTFILE FOR DOWNSTREAM RECONCILIATION.
+009940*****************************************************************
+009950 3900-WRITE-AUDIT-RECORD.
+009960     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+009970     ACCEPT AUDIT-TIME FROM TIME
+009980     MOVE SCW-FIELD-NAME   TO AUDIT-FIELD-NAME
+009990     MOVE SCW-BEFORE-VALUE TO AUDIT-BEFORE-VALUE
+009991     MOVE SCW-AFTER-VALUE  TO AUDIT-AFTER-VALUE
+009992     WRITE AUDIT-RECORD
+009993     .
+009994 3900-WRITE-AUDIT-RECORD-EXIT.
+009995     EXIT.
+
+      *****************************************************************
+      * 500-SWITCH - SWAPS VALUE-1 AND VALUE-2.  THE VALUES ON EACH
+      * SIDE OF THE SWAP ARE WRITTEN TO RECONFIL SO THE NEXT MORNING'S
+      * RECONCILIATION JOB CAN CONFIRM THE SWAP TOOK PLACE AS EXPECTED.
+      *****************************************************************
+010000 500-SWITCH.
+010050     MOVE VALUE-1 TO SW-OLD-VALUE-1
+010060     MOVE VALUE-2 TO SW-OLD-VALUE-2
+010100     MOVE VALUE-2 TO TEMP
+010200     MOVE VALUE-1 TO VALUE-2
+010300     MOVE TEMP TO VALUE-1
+010310     PERFORM 5900-WRITE-RECON-RECORD
+010320         THRU 5900-WRITE-RECON-RECORD-EXIT
+010330     .
+010340 5900-WRITE-RECON-RECORD.
+010350     MOVE RUN-DATE       TO RECON-DATE
+010360     MOVE SW-OLD-VALUE-1 TO RECON-OLD-VALUE-1
+010370     MOVE SW-OLD-VALUE-2 TO RECON-OLD-VALUE-2
+010380     MOVE VALUE-1        TO RECON-NEW-VALUE-1
+010390     MOVE VALUE-2        TO RECON-NEW-VALUE-2
+010391     WRITE RECON-RECORD
+010392     .
+010393 5900-WRITE-RECON-RECORD-EXIT.
+010394     EXIT.
+
+010400 600-MAKE-CALL.
+010500     MOVE "arg1" to CALL-ARG-1
+010600     MOVE "arg2" to CALL-ARG-2
+010700     CALL 'PROG1'
+010800     .
+
+010800*****************************************************************
+010810* 700-MAKE-CALL - THE PROGRAM NAME TO CALL COMES FROM CALL-ARG-2
+010820* AT RUN TIME.  IF IT DOES NOT NAME A LOADABLE PROGRAM, THE
+010830* ATTEMPT IS LOGGED TO ERRFILE AND THE RUN CONTINUES.  CALL-ARG-1/
+010831* CALL-ARG-2 ARE DEDICATED CALL-ARGUMENT FIELDS SO THIS PARAGRAPH
+010832* DOES NOT DISTURB THE BUSINESS VALUE-1/VALUE-2 CARRIED FORWARD
+010833* TO THE CHECKPOINT AND END-OF-RUN REPORT.
+010840*****************************************************************
+010900 700-MAKE-CALL.
+011000     MOVE "arg1" to CALL-ARG-1
+011100     MOVE "arg2" to CALL-ARG-2
+011200     CALL CALL-ARG-2 USING CALL-ARG-1
+011210         ON EXCEPTION
+011220             PERFORM 7900-LOG-CALL-ERROR
+011230                 THRU 7900-LOG-CALL-ERROR-EXIT
+011300     END-CALL
+011310     .
+011320 7900-LOG-CALL-ERROR.
+011330     ACCEPT ERROR-DATE FROM DATE YYYYMMDD
+011340     ACCEPT ERROR-TIME FROM TIME
+011350     MOVE CALL-ARG-2 TO ERROR-PROGRAM-NAME
+011360     MOVE CALL-ARG-1 TO ERROR-INPUT-VALUE
+011370     WRITE ERROR-RECORD
+011380     .
+011390 7900-LOG-CALL-ERROR-EXIT.
+011395     EXIT.
+
+      *****************************************************************
+      * 800-MAKE-CALL - CALLS PROG3 USING THE SHARED PROG3PARM
+      * PARAMETER RECORD.  ANY FUTURE CALLER OF PROG3 SHOULD COPY
+      * PROG3PARM AND FOLLOW THE SAME BY CONTENT/BY VALUE/BY
+      * REFERENCE PATTERN SHOWN THERE.
+      *****************************************************************
+011400 800-MAKE-CALL.
+011500     MOVE "arg1" to CALL-ARG-1
+011600     MOVE "arg2" to CALL-ARG-2
+011700     MOVE "arg3" to CALL-ARG-3
+011710     MOVE CALL-ARG-1 TO PROG3-VALUE-1
+011720     MOVE CALL-ARG-2 TO PROG3-VALUE-2
+011730     MOVE CALL-ARG-3 TO PROG3-VALUE-3
+011800     CALL 'PROG3' USING
+011900        BY CONTENT PROG3-VALUE-1,
+012000        BY VALUE PROG3-VALUE-2,
+012100        PROG3-VALUE-3
+012110     .
+
+012700 999-END.
+012710     DISPLAY 'ALPHA0999I - RUN ENDED AT CHECKPOINT '
+012720         CHECKPOINT-CODE
+012730     PERFORM 9800-PRINT-REPORT THRU 9800-PRINT-REPORT-EXIT
+012750     CLOSE ERROR-FILE
+012760     CLOSE AUDIT-FILE
+012770     CLOSE EXCEPTION-FILE
+012780     CLOSE RECON-FILE
+012790     CLOSE CHECKPOINT-FILE
+012800     GOBACK
+012900     .
+
+      *****************************************************************
+      * 9700-WRITE-CHECKPOINT - APPENDS THE CURRENT VALUE-1/VALUE-2/
+      * VALUE-3/TEMP TO CKPTFILE UNDER THE STEP JUST COMPLETED SO A
+      * LATER RESTART CAN PICK THEM BACK UP THROUGH
+      * 0120-RESTORE-CHECKPOINT INSTEAD OF RECOMPUTING THEM.
+      *****************************************************************
+013260 9700-WRITE-CHECKPOINT.
+013270     MOVE RUN-DATE       TO CKPT-DATE
+013280     MOVE CHECKPOINT-CODE TO CKPT-CODE
+013290     MOVE VALUE-1         TO CKPT-VALUE-1
+013300     MOVE VALUE-2         TO CKPT-VALUE-2
+013310     MOVE VALUE-3         TO CKPT-VALUE-3
+013320     MOVE TEMP             TO CKPT-TEMP
+013330     WRITE CHECKPOINT-RECORD
+013340     .
+013350 9700-WRITE-CHECKPOINT-EXIT.
+013360     EXIT.
+
       *****************************************************************
-      * Program to exercise EXPECT statements.
+      * 9800-PRINT-REPORT - LISTS THE FINAL CONTENTS OF VALUE-1,
+      * VALUE-2, VALUE-3 AND TEMP TO PRTFILE SO THE OPERATOR CAN SEE
+      * WHAT ALPHA DID LAST NIGHT WITHOUT RE-DERIVING IT FROM SOURCE.
       *****************************************************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  FILLER.
-           05  VALUE-1           PIC X(80).
-           05  VALUE-2           PIC X(80).
-           05  VALUE-3           PIC X(80).
-           05  TEMP              PIC X(80).
-
-       PROCEDURE DIVISION.
-
-       000-START SECTION.
-           MOVE "Value1" to VALUE-1
-           MOVE "Value2" to VALUE-2
-           PERFORM 100-WELCOME
-           PERFORM 200-GOODBYE
-           PERFORM 300-CHANGE-1
-           PERFORM 400-CHANGE-2
-           PERFORM 500-SWITCH
-           PERFORM 999-END
-           EXIT SECTION.
-
-       100-WELCOME SECTION
-           .
-           MOVE "Hello" to VALUE-1
-           MOVE "Hi" to VALUE-2
-              EXIT SECTION
-              .
-
-       200-GOODBYE SECTION.
-      * Comment for testing purposes
-           MOVE "Bye" to VALUE-1
-           MOVE "See you" to VALUE-2
-              EXIT SECTION
-          .
-
-       300-CHANGE-1
-      *Comment for testing purposes
-       .
-           EVALUATE VALUE-1
-           WHEN "Hello"
-              MOVE "Bye" TO VALUE-1
-           WHEN "Bye"
-              MOVE "Hello" TO VALUE-1
-           WHEN OTHER
-              EXIT PARAGRAPH
-           END-EVALUATE.
-
-       400-CHANGE-2
-          .
-           EVALUATE VALUE-2
-           WHEN "Hi"
-              MOVE "See you" TO VALUE-2
-           WHEN OTHER
-              MOVE "Hi" TO VALUE-2
-           END-EVALUATE
-          .
-
-       500-SWITCH.
-           MOVE VALUE-2 TO TEMP
-           MOVE VALUE-1 TO VALUE-2
-           MOVE TEMP TO VALUE-1.
-
-       600-MAKE-CALL.
-           MOVE "arg1" to VALUE-1
-           MOVE "arg2" to VALUE-2
-           CALL 'PROG1'
-           .
-
-       700-MAKE-CALL.
-           MOVE "arg1" to VALUE-1
-           MOVE "arg2" to VALUE-2
-           CALL VALUE-2 USING VALUE-1
-           END-CALL.
-
-       800-MAKE-CALL.
-           MOVE "arg1" to VALUE-1
-           MOVE "arg2" to VALUE-2
-           MOVE "arg3" to VALUE-3
-           CALL 'PROG3' USING 
-              BY CONTENT VALUE-1,
-              BY VALUE VALUE-2,  
-              VALUE-3.
-           CALL 'PROG3' USING 
-              BY CONTENT VALUE-1,
-              BY VALUE VALUE-2,  
-              VALUE-3
-          CALL 'PROG3' USING VALUE-1.
-
-       999-END.
-           GOBACK
-           .
\ No newline at end of file
+013400 9800-PRINT-REPORT.
+013410     OPEN OUTPUT PRINT-FILE
+013420     MOVE SPACES TO PRINT-RECORD
+013430     MOVE 'ALPHA RUN REPORT - RUN DATE:' TO PR-LABEL
+013440     MOVE RUN-DATE TO PR-VALUE
+013450     WRITE PRINT-RECORD
+013460     MOVE SPACES TO PRINT-RECORD
+013470     MOVE 'FINAL VALUE-1:' TO PR-LABEL
+013480     MOVE VALUE-1 TO PR-VALUE
+013490     WRITE PRINT-RECORD
+013500     MOVE SPACES TO PRINT-RECORD
+013510     MOVE 'FINAL VALUE-2:' TO PR-LABEL
+013520     MOVE VALUE-2 TO PR-VALUE
+013530     WRITE PRINT-RECORD
+013540     MOVE SPACES TO PRINT-RECORD
+013550     MOVE 'FINAL VALUE-3:' TO PR-LABEL
+013560     MOVE VALUE-3 TO PR-VALUE
+013570     WRITE PRINT-RECORD
+013580     MOVE SPACES TO PRINT-RECORD
+013590     MOVE 'FINAL TEMP:' TO PR-LABEL
+013600     MOVE TEMP TO PR-VALUE
+013610     WRITE PRINT-RECORD
+013620     CLOSE PRINT-FILE
+013630     .
+013640 9800-PRINT-REPORT-EXIT.
+013650     EXIT.
